@@ -8,30 +8,195 @@ INPUT-OUTPUT SECTION.
 
 FILE-CONTROL.
     SELECT ContactsFile ASSIGN TO "CONTACTS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ContactId
+        FILE STATUS IS WS-ContactsFileStatus.
+
+    SELECT ContactsFileV2 ASSIGN TO "CONTACTS.DAT.PRIOR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ContactIdV2
+        FILE STATUS IS WS-ContactsFileV2Status.
+
+    SELECT ContactsFileV1 ASSIGN TO "CONTACTS.DAT.PRIOR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ContactIdV1
+        FILE STATUS IS WS-ContactsFileV1Status.
+
+    SELECT LegacyContactsFile ASSIGN TO "CONTACTS.DAT.PRIOR"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LegacyFileStatus.
+
+    SELECT SortWorkFile ASSIGN TO "SORTWORK.DAT".
+
+    SELECT SortedContactsFile ASSIGN TO "CONTACTS.SORTED"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT PrintFile ASSIGN TO "CONTACTS.PRT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT CsvFile ASSIGN TO "CONTACTS.CSV"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT AuditLogFile ASSIGN TO "AUDIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT ControlFile ASSIGN TO "CONTACTS.CNT"
         ORGANIZATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL.
+        FILE STATUS IS WS-ControlFileStatus.
 
 DATA DIVISION.
 
 FILE SECTION.
 FD ContactsFile.
 01 Contact.
+    02 ContactId                        PIC 9(6).
     02 Fullname.
         03 FirstName                    PIC X(24).
         03 LastName                     PIC X(24).
+    02 Phone                            PIC X(20).
+    02 Email                            PIC X(40).
+    02 MailingAddress                   PIC X(60).
+    02 Category                         PIC X(10).
+
+FD ContactsFileV2.
+01 ContactV2.
+    02 ContactIdV2                      PIC 9(6).
+    02 FullnameV2.
+        03 FirstNameV2                  PIC X(24).
+        03 LastNameV2                   PIC X(24).
+    02 PhoneV2                          PIC X(20).
+    02 EmailV2                          PIC X(40).
+    02 MailingAddressV2                 PIC X(60).
+
+FD ContactsFileV1.
+01 ContactV1.
+    02 ContactIdV1                      PIC 9(6).
+    02 FullnameV1.
+        03 FirstNameV1                  PIC X(24).
+        03 LastNameV1                   PIC X(24).
+
+FD LegacyContactsFile.
+01 LegacyContact.
+    02 LegacyFullName.
+        03 LegacyFirstName              PIC X(24).
+        03 LegacyLastName               PIC X(24).
+
+SD SortWorkFile.
+01 SortRecord.
+    02 SortLastName                     PIC X(24).
+    02 SortFirstName                    PIC X(24).
+    02 SortContactId                    PIC 9(6).
+    02 SortPhone                        PIC X(20).
+    02 SortEmail                        PIC X(40).
+    02 SortMailingAddress               PIC X(60).
+    02 SortCategory                     PIC X(10).
+
+FD SortedContactsFile.
+01 SortedContact.
+    02 SortedContactId                  PIC 9(6).
+    02 SortedFirstName                  PIC X(24).
+    02 SortedLastName                   PIC X(24).
+    02 SortedPhone                      PIC X(20).
+    02 SortedEmail                      PIC X(40).
+    02 SortedMailingAddress             PIC X(60).
+    02 SortedCategory                   PIC X(10).
+
+FD PrintFile.
+01 PrintLine                            PIC X(80).
+
+FD CsvFile.
+01 CsvLine                              PIC X(200).
+
+FD AuditLogFile.
+01 AuditLine                            PIC X(500).
+
+FD ControlFile.
+01 ControlRecord                        PIC 9(10).
 
 WORKING-STORAGE SECTION.
 01  INDICATORS.
     05 WS-EOF                           PIC XXX         VALUE "YES".
-    05 WS-ApplicationArea               PIC 9.
+    05 WS-ApplicationArea               PIC 99.
     05 WS-Page                          PIC 9(10)       VALUE 1.
     05 WS-ContactsCount                 PIC 9(10)       VALUE 0.
+01  FILE-STATUSES.
+    05 WS-ContactsFileStatus            PIC XX          VALUE SPACES.
+    05 WS-ContactsFileV2Status          PIC XX          VALUE SPACES.
+    05 WS-ContactsFileV1Status          PIC XX          VALUE SPACES.
+    05 WS-LegacyFileStatus              PIC XX          VALUE SPACES.
+    05 WS-ControlFileStatus             PIC XX          VALUE SPACES.
 01  RESPONSE.
     05 RESPONSE-IN-WS                   PIC X           VALUE "C".
+01  CONTACT-ID-WORK.
+    05 WS-NextContactId                 PIC 9(6)        VALUE 0.
+    05 WS-MaxContactId                  PIC 9(6)        VALUE 0.
+    05 WS-SelectedContactId             PIC 9(6)        VALUE 0.
+01  DUPLICATE-CHECK-WORK.
+    05 WS-DuplicateFound                PIC XXX         VALUE "NO".
+    05 WS-SaveConfirmed                 PIC XXX         VALUE "NO".
+    05 WS-DeleteConfirmed               PIC XXX         VALUE "NO".
+    05 WS-WriteOk                       PIC XXX         VALUE "NO".
+01  REPORT-WORK.
+    05 WS-ReportPage                    PIC 9(4)        VALUE 0.
+    05 WS-ReportLineCount               PIC 9(4)        VALUE 0.
+    05 WS-ReportLinesPerPage            PIC 9(4)        VALUE 50.
+    05 WS-ReportTotal                   PIC 9(10)       VALUE 0.
+    05 WS-ReportPageEdit                PIC Z(3)9.
+    05 WS-ReportTotalEdit               PIC Z(9)9.
+01  CSV-IMPORT-WORK.
+    05 WS-ImportRaw1                    PIC X(60).
+    05 WS-ImportRaw2                    PIC X(60).
+    05 WS-ImportRaw3                    PIC X(60).
+    05 WS-ImportRaw4                    PIC X(60).
+    05 WS-ImportRaw5                    PIC X(60).
+    05 WS-ImportRaw6                    PIC X(60).
+    05 WS-ImportRaw7                    PIC X(60).
+    05 WS-ImportHasId                   PIC 9           VALUE 0.
+    05 WS-ImportNumCheck                PIC S9(4).
+    05 WS-ImportFirstName               PIC X(24).
+    05 WS-ImportLastName                PIC X(24).
+    05 WS-ImportPhone                   PIC X(20).
+    05 WS-ImportEmail                   PIC X(40).
+    05 WS-ImportMailingAddress          PIC X(60).
+    05 WS-ImportCategory                PIC X(10).
+    05 WS-ImportCount                   PIC 9(6)        VALUE 0.
+    05 WS-ImportIsHeaderRow             PIC XXX         VALUE "NO".
+01  CSV-EXPORT-WORK.
+    05 WS-ExportMailingAddress          PIC X(60).
+01  AUDIT-WORK.
+    05 WS-Operator                      PIC X(32).
+    05 WS-CurrentDateTime               PIC X(21).
+    05 WS-AuditAction                   PIC X(10).
+    05 WS-AuditContactId                PIC 9(6).
+    05 WS-AuditBeforeName               PIC X(190).
+    05 WS-AuditAfterName                PIC X(190).
+01  INTEGRITY-WORK.
+    05 WS-LastKnownCount                PIC 9(10)       VALUE 0.
+    05 WS-BackupFileName                PIC X(40)       VALUE SPACES.
+    05 WS-PossibleTruncation            PIC XXX         VALUE "NO".
+01  SEARCH-WORK.
+    05 WS-SearchTerm                    PIC X(24)       VALUE SPACES.
+    05 WS-SearchTermUpper               PIC X(24)       VALUE SPACES.
+    05 WS-SearchTermLength              PIC 9(4)        VALUE 0.
+    05 WS-SearchNameUpper               PIC X(49)       VALUE SPACES.
+    05 WS-SearchTallyCount              PIC 9(4)        VALUE 0.
+    05 WS-SearchFound                   PIC XXX         VALUE "NO".
+01  CATEGORY-FILTER-WORK.
+    05 WS-CategoryFilter                PIC X(10)       VALUE SPACES.
+    05 WS-CategoryFilterUpper           PIC X(10)       VALUE SPACES.
+    05 WS-MatchTotal                    PIC 9(10)       VALUE 0.
 01  DATA-FOR-SCREEN.
     05 WS-Contact.
+        10 WS-ContactId                 PIC 9(6).
         10 WS-FirstName                 PIC X(24).
         10 WS-LastName                  PIC X(24).
+        10 WS-Phone                     PIC X(20).
+        10 WS-Email                     PIC X(40).
+        10 WS-MailingAddress            PIC X(60).
+        10 WS-Category                  PIC X(10).
     05 WS-Messages.
         10 WS-Dashboard-Messages        PIC a(256).
         10 WS-New-Contact-Messages      PIC a(256).
@@ -43,15 +208,27 @@ SCREEN SECTION.
 01  DASHBOARD-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
     05  VALUE "Cobol Contacts"                          LINE 1 COL 35.
 01  DASHBOARD-MENU BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
-    05  VALUE "1) - Create Contact"                     LINE 17 COL 1.
-    05  VALUE "2) - View Contacts"                      LINE 18 COL 1.
-    05  VALUE "3) - Quit"                               LINE 19 COL 1.
-    05  DASHBOARD-MENU-INPUT                            LINE 20 COL 1
-                        PIC X               TO WS-ApplicationArea.
+    05  VALUE "1)  - Create Contact"                    LINE 10 COL 1.
+    05  VALUE "2)  - View Contacts"                     LINE 11 COL 1.
+    05  VALUE "3)  - Quit"                               LINE 12 COL 1.
+    05  VALUE "4)  - Edit Contact"                       LINE 13 COL 1.
+    05  VALUE "5)  - Delete Contact"                     LINE 14 COL 1.
+    05  VALUE "6)  - View Contacts (sorted)"             LINE 10 COL 40.
+    05  VALUE "7)  - Print Contact Directory"            LINE 11 COL 40.
+    05  VALUE "8)  - Export Contacts to CSV"             LINE 12 COL 40.
+    05  VALUE "9)  - Import Contacts from CSV"           LINE 13 COL 40.
+    05  VALUE "10) - Search Contacts"                    LINE 14 COL 40.
+    05  VALUE "ENTER CHOICE:"                             LINE 16 COL 1.
+    05  DASHBOARD-MENU-INPUT                            LINE 16 COL 15
+                        PIC XX              TO WS-ApplicationArea.
 01  NEW-CONTACT-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
     05  VALUE "New Contact"                             LINE 1 COL 35.
 01  VIEW-CONTACT-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
     05  VALUE "View Contact"                            LINE 1 COL 35.
+01  EDIT-CONTACT-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Edit Contact"                             LINE 1 COL 35.
+01  DELETE-CONTACT-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Delete Contact"                           LINE 1 COL 35.
 01  NAME-SECTION BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
     05  VALUE "First Name"                              LINE 5 COL 1.
     05  FIRST-NAME-INPUT                                LINE 5 COL 12
@@ -61,6 +238,22 @@ SCREEN SECTION.
     05  LAST-NAME-INPUT                                 LINE 6 COL 12
                         PIC X(24)           FROM WS-LastName
                         TO LastName.
+    05  VALUE "Phone"                                   LINE 7 COL 1.
+    05  PHONE-INPUT                                     LINE 7 COL 12
+                        PIC X(20)           FROM WS-Phone
+                        TO Phone.
+    05  VALUE "Email"                                   LINE 8 COL 1.
+    05  EMAIL-INPUT                                     LINE 8 COL 12
+                        PIC X(40)           FROM WS-Email
+                        TO Email.
+    05  VALUE "Address"                                 LINE 9 COL 1.
+    05  ADDRESS-INPUT                                   LINE 9 COL 12
+                        PIC X(60)           FROM WS-MailingAddress
+                        TO MailingAddress.
+    05  VALUE "Category (Staff/Vendors/Customers)"      LINE 10 COL 1.
+    05  CATEGORY-INPUT                                  LINE 10 COL 37
+                        PIC X(10)           FROM WS-Category
+                        TO Category.
 01  PAGE-SECTION BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
     05  VALUE "Contact #:"                              LINE 14 COL 1.
     05  PAGE-INPUT      BLANK WHEN ZERO                 LINE 14 COL 11
@@ -69,6 +262,10 @@ SCREEN SECTION.
     05  VALUE "Total Contacts:"                         LINE 15 COL 1.
     05  PAGES-INPUT     BLANK WHEN ZERO                 LINE 15 COL 17
                         PIC 9(10)           FROM WS-ContactsCount.
+01  MATCH-TOTAL-SECTION BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Matches Found:"                          LINE 15 COL 1.
+    05  MATCH-TOTAL-INPUT BLANK WHEN ZERO                LINE 15 COL 17
+                        PIC 9(10)           FROM WS-MatchTotal.
 01  VIEW-CONTACT-SCREEN-MENU BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
     05  VALUE "C - TO CONTINUE"                         LINE 16 COL 1.
     05  VALUE "Q - TO QUIT"                             LINE 17 COL 1.
@@ -83,6 +280,98 @@ SCREEN SECTION.
     05  NEW-CONTACT-MENU-INPUT                          LINE 19 COL 15
                         PIC X               TO RESPONSE-IN-WS.
 
+01  EDIT-CONTACT-SCREEN-MENU BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "C - TO CONTINUE"                         LINE 16 COL 1.
+    05  VALUE "E - TO EDIT THIS CONTACT"                LINE 17 COL 1.
+    05  VALUE "Q - TO QUIT"                             LINE 18 COL 1.
+    05  VALUE "ENTER CHOICE:"                           LINE 19 COL 1.
+    05  EDIT-CONTACT-MENU-INPUT                         LINE 19 COL 15
+                        PIC X               TO RESPONSE-IN-WS.
+
+01  DELETE-CONTACT-SCREEN-MENU BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "C - TO CONTINUE"                         LINE 16 COL 1.
+    05  VALUE "D - TO DELETE THIS CONTACT"              LINE 17 COL 1.
+    05  VALUE "Q - TO QUIT"                             LINE 18 COL 1.
+    05  VALUE "ENTER CHOICE:"                           LINE 19 COL 1.
+    05  DELETE-CONTACT-MENU-INPUT                       LINE 19 COL 15
+                        PIC X               TO RESPONSE-IN-WS.
+
+01  DELETE-CONFIRM-MENU BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Y - TO CONFIRM DELETE"                   LINE 16 COL 1.
+    05  VALUE "N - TO CANCEL"                           LINE 17 COL 1.
+    05  VALUE "ENTER CHOICE:"                           LINE 19 COL 1.
+    05  DELETE-CONFIRM-INPUT                            LINE 19 COL 15
+                        PIC X               TO RESPONSE-IN-WS.
+
+01  DUPLICATE-CONTACT-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Duplicate Contact"                       LINE 1 COL 35.
+    05  VALUE "A contact with this name already exists."
+                                                         LINE 8 COL 1.
+01  DUPLICATE-CONTACT-CONFIRM-MENU BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Y - SAVE ANYWAY"                         LINE 16 COL 1.
+    05  VALUE "N - CANCEL"                              LINE 17 COL 1.
+    05  VALUE "ENTER CHOICE:"                           LINE 19 COL 1.
+    05  DUPLICATE-CONTACT-CONFIRM-INPUT                 LINE 19 COL 15
+                        PIC X               TO RESPONSE-IN-WS.
+
+01  PRINT-REPORT-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Print Contact Directory"                 LINE 1 COL 28.
+01  PRINT-REPORT-CONFIRM-SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Report written to CONTACTS.PRT"          LINE 8 COL 1.
+    05  VALUE "C - TO CONTINUE"                         LINE 16 COL 1.
+    05  VALUE "ENTER CHOICE:"                           LINE 19 COL 1.
+    05  PRINT-REPORT-CONTINUE-INPUT                     LINE 19 COL 15
+                        PIC X               TO RESPONSE-IN-WS.
+
+01  EXPORT-CSV-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Export Contacts to CSV"                  LINE 1 COL 28.
+01  EXPORT-CSV-CONFIRM-SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Contacts exported to CONTACTS.CSV"       LINE 8 COL 1.
+    05  VALUE "C - TO CONTINUE"                         LINE 16 COL 1.
+    05  VALUE "ENTER CHOICE:"                           LINE 19 COL 1.
+    05  EXPORT-CSV-CONTINUE-INPUT                       LINE 19 COL 15
+                        PIC X               TO RESPONSE-IN-WS.
+
+01  IMPORT-CSV-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Import Contacts from CSV"                LINE 1 COL 28.
+01  IMPORT-CSV-CONFIRM-SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Contacts imported from CONTACTS.CSV:"    LINE 8 COL 1.
+    05  IMPORT-COUNT-DISPLAY BLANK WHEN ZERO            LINE 8 COL 38
+                        PIC 9(6)            FROM WS-ImportCount.
+    05  VALUE "C - TO CONTINUE"                         LINE 16 COL 1.
+    05  VALUE "ENTER CHOICE:"                           LINE 19 COL 1.
+    05  IMPORT-CSV-CONTINUE-INPUT                       LINE 19 COL 15
+                        PIC X               TO RESPONSE-IN-WS.
+
+01  INTEGRITY-WARNING-SCREEN BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Warning: Possible Data Truncation"       LINE 1 COL 23.
+    05  VALUE "The contact count dropped since the last session."
+                                                         LINE 8 COL 1.
+    05  VALUE "Last known good count:"                  LINE 9 COL 1.
+    05  INTEGRITY-LAST-COUNT-DISPLAY BLANK WHEN ZERO    LINE 9 COL 25
+                        PIC 9(10)           FROM WS-LastKnownCount.
+    05  VALUE "Current count:"                          LINE 10 COL 1.
+    05  INTEGRITY-CURRENT-COUNT-DISPLAY BLANK WHEN ZERO LINE 10 COL 25
+                        PIC 9(10)           FROM WS-ContactsCount.
+    05  VALUE "C - TO CONTINUE"                         LINE 16 COL 1.
+    05  VALUE "ENTER CHOICE:"                           LINE 19 COL 1.
+    05  INTEGRITY-WARNING-CONTINUE-INPUT                LINE 19 COL 15
+                        PIC X               TO RESPONSE-IN-WS.
+
+01  SEARCH-CONTACTS-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Search Contacts"                         LINE 1 COL 31.
+01  SEARCH-PROMPT-SECTION BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Enter partial first or last name:"       LINE 5 COL 1.
+    05  SEARCH-TERM-INPUT                               LINE 6 COL 1
+                        PIC X(24)           TO WS-SearchTerm.
+
+01  CATEGORY-FILTER-SCREEN-HEADER BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "View Contacts"                            LINE 1 COL 35.
+01  CATEGORY-FILTER-PROMPT-SECTION BACKGROUND-COLOR 1 FOREGROUND-COLOR 7.
+    05  VALUE "Filter by category (blank for all):"     LINE 5 COL 1.
+    05  CATEGORY-FILTER-INPUT                            LINE 6 COL 1
+                        PIC X(10)           TO WS-CategoryFilter.
+
 PROCEDURE DIVISION.
 Begin.
     PERFORM Main.
@@ -91,6 +380,9 @@ EndRun.
     STOP RUN.
 
 Main.
+    PERFORM UpgradeContactsFileIfNeeded
+    PERFORM BackupContactsFile
+    PERFORM CheckContactsCountIntegrity
     PERFORM UNTIL WS-ApplicationArea = 3
         PERFORM CountContacts
         DISPLAY CLEAR-SCREEN
@@ -102,9 +394,113 @@ Main.
         IF WS-ApplicationArea = 2 THEN
             PERFORM DisplayViewContactsScreen
         END-IF
+        IF WS-ApplicationArea = 4 THEN
+            PERFORM DisplayEditContactScreen
+        END-IF
+        IF WS-ApplicationArea = 5 THEN
+            PERFORM DisplayDeleteContactScreen
+        END-IF
+        IF WS-ApplicationArea = 6 THEN
+            PERFORM DisplaySortedViewContactsScreen
+        END-IF
+        IF WS-ApplicationArea = 7 THEN
+            PERFORM DisplayPrintContactDirectoryReport
+        END-IF
+        IF WS-ApplicationArea = 8 THEN
+            PERFORM DisplayExportContactsToCsv
+        END-IF
+        IF WS-ApplicationArea = 9 THEN
+            PERFORM DisplayImportContactsFromCsv
+        END-IF
+        IF WS-ApplicationArea = 10 THEN
+            PERFORM DisplaySearchContactsScreen
+        END-IF
     END-PERFORM
     PERFORM EndRun.
 
+UpgradeContactsFileIfNeeded.
+    OPEN I-O ContactsFile
+    IF WS-ContactsFileStatus = "35"
+        OPEN OUTPUT ContactsFile
+        CLOSE ContactsFile
+    ELSE
+        IF WS-ContactsFileStatus NOT = "00"
+            DISPLAY "Contacts file format mismatch, status=" WS-ContactsFileStatus
+                ", attempting migration"
+            CALL "CBL_RENAME_FILE" USING "CONTACTS.DAT", "CONTACTS.DAT.PRIOR"
+            OPEN OUTPUT ContactsFile
+            MOVE 0 TO WS-NextContactId
+            OPEN INPUT ContactsFileV2
+            IF WS-ContactsFileV2Status = "00"
+                DISPLAY "Migrating from prior layout: category"
+                PERFORM UpgradeContactsFileFromV2
+                CLOSE ContactsFileV2
+            ELSE
+                DISPLAY "Prior file is not the category layout, status="
+                    WS-ContactsFileV2Status
+                OPEN INPUT ContactsFileV1
+                IF WS-ContactsFileV1Status = "00"
+                    DISPLAY "Migrating from prior layout: name only"
+                    PERFORM UpgradeContactsFileFromV1
+                    CLOSE ContactsFileV1
+                ELSE
+                    DISPLAY "Prior file is not the name-only layout, status="
+                        WS-ContactsFileV1Status
+                    DISPLAY "Falling back to flat legacy layout"
+                    OPEN INPUT LegacyContactsFile
+                    PERFORM UpgradeContactsFileFromFlatFile
+                    CLOSE LegacyContactsFile
+                END-IF
+            END-IF
+            CLOSE ContactsFile
+        ELSE
+            CLOSE ContactsFile
+        END-IF
+    END-IF.
+
+UpgradeContactsFileFromV2.
+    MOVE "NO" TO WS-EOF
+    PERFORM UNTIL WS-EOF = "YES"
+        READ ContactsFileV2 NEXT RECORD
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                MOVE SPACES TO Contact
+                MOVE ContactIdV2 TO ContactId
+                MOVE FullnameV2 TO Fullname
+                MOVE PhoneV2 TO Phone
+                MOVE EmailV2 TO Email
+                MOVE MailingAddressV2 TO MailingAddress
+                WRITE Contact
+        END-READ
+    END-PERFORM.
+
+UpgradeContactsFileFromV1.
+    MOVE "NO" TO WS-EOF
+    PERFORM UNTIL WS-EOF = "YES"
+        READ ContactsFileV1 NEXT RECORD
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                MOVE SPACES TO Contact
+                MOVE ContactIdV1 TO ContactId
+                MOVE FullnameV1 TO Fullname
+                WRITE Contact
+        END-READ
+    END-PERFORM.
+
+UpgradeContactsFileFromFlatFile.
+    MOVE "NO" TO WS-EOF
+    PERFORM UNTIL WS-EOF = "YES"
+        READ LegacyContactsFile INTO LegacyFullName
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                ADD 1 TO WS-NextContactId
+                MOVE SPACES TO Contact
+                MOVE WS-NextContactId TO ContactId
+                MOVE LegacyFullName TO Fullname
+                WRITE Contact
+        END-READ
+    END-PERFORM.
+
 DisplayAddContactScreen.
     MOVE SPACES TO WS-Contact
     DISPLAY NEW-CONTACT-SCREEN-HEADER.
@@ -123,10 +519,62 @@ DisplayAddContactScreen.
     EVALUATE RESPONSE-IN-WS
         WHEN "S"
         WHEN "s"
-            IF NOT Contact = SPACES
-                OPEN EXTEND ContactsFile
-                WRITE Contact
-                CLOSE ContactsFile
+            IF NOT FullName = SPACES
+                MOVE FirstName TO WS-FirstName
+                MOVE LastName TO WS-LastName
+                MOVE Phone TO WS-Phone
+                MOVE Email TO WS-Email
+                MOVE MailingAddress TO WS-MailingAddress
+                MOVE Category TO WS-Category
+                PERFORM CheckForDuplicateContact
+                MOVE "YES" TO WS-SaveConfirmed
+                IF WS-DuplicateFound = "YES"
+                    DISPLAY DUPLICATE-CONTACT-SCREEN-HEADER
+                    DISPLAY DUPLICATE-CONTACT-CONFIRM-MENU
+                    ACCEPT DUPLICATE-CONTACT-CONFIRM-INPUT
+                    IF RESPONSE-IN-WS = "Y" OR "y"
+                        MOVE "YES" TO WS-SaveConfirmed
+                    ELSE
+                        MOVE "NO" TO WS-SaveConfirmed
+                    END-IF
+                END-IF
+                IF WS-SaveConfirmed = "YES"
+                    PERFORM GetNextContactId
+                    MOVE WS-NextContactId TO ContactId
+                    MOVE WS-FirstName TO FirstName
+                    MOVE WS-LastName TO LastName
+                    MOVE WS-Phone TO Phone
+                    MOVE WS-Email TO Email
+                    MOVE WS-MailingAddress TO MailingAddress
+                    MOVE WS-Category TO Category
+                    OPEN I-O ContactsFile
+                    MOVE "YES" TO WS-WriteOk
+                    WRITE Contact
+                        INVALID KEY
+                            DISPLAY "Unable to save contact"
+                            MOVE "NO" TO WS-WriteOk
+                    END-WRITE
+                    CLOSE ContactsFile
+                    IF WS-WriteOk = "YES"
+                        MOVE "CREATE" TO WS-AuditAction
+                        MOVE ContactId TO WS-AuditContactId
+                        MOVE SPACES TO WS-AuditBeforeName
+                        STRING FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(LastName) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(Phone) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(Email) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(MailingAddress) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(Category) DELIMITED BY SIZE
+                            INTO WS-AuditAfterName
+                        END-STRING
+                        PERFORM WriteAuditLogEntry
+                    END-IF
+                END-IF
             END-IF
         WHEN "Q"
         WHEN "q"
@@ -135,11 +583,66 @@ DisplayAddContactScreen.
             PERFORM DisplayAddContactScreen
     END-EVALUATE.
 
+CheckForDuplicateContact.
+    MOVE "NO" TO WS-DuplicateFound
+    MOVE "NO" TO WS-EOF
+    OPEN INPUT ContactsFile
+    PERFORM UNTIL WS-EOF = "YES" OR WS-DuplicateFound = "YES"
+        READ ContactsFile NEXT RECORD
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                IF FirstName = WS-FirstName AND LastName = WS-LastName
+                    MOVE "YES" TO WS-DuplicateFound
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ContactsFile.
+
+GetNextContactId.
+    MOVE 0 TO WS-MaxContactId
+    MOVE "NO" TO WS-EOF
+    OPEN INPUT ContactsFile
+    PERFORM UNTIL WS-EOF = "YES"
+        READ ContactsFile NEXT RECORD
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                IF ContactId > WS-MaxContactId
+                    MOVE ContactId TO WS-MaxContactId
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ContactsFile
+    COMPUTE WS-NextContactId = WS-MaxContactId + 1.
+
+WriteAuditLogEntry.
+    ACCEPT WS-Operator FROM ENVIRONMENT "USER"
+    IF WS-Operator = SPACES
+        MOVE "UNKNOWN" TO WS-Operator
+    END-IF
+    MOVE FUNCTION CURRENT-DATE TO WS-CurrentDateTime
+    OPEN EXTEND AuditLogFile
+    MOVE SPACES TO AuditLine
+    STRING WS-CurrentDateTime(1:14) DELIMITED BY SIZE
+        "|" DELIMITED BY SIZE
+        FUNCTION TRIM(WS-Operator) DELIMITED BY SIZE
+        "|" DELIMITED BY SIZE
+        WS-AuditAction DELIMITED BY SIZE
+        "|ID=" DELIMITED BY SIZE
+        WS-AuditContactId DELIMITED BY SIZE
+        "|BEFORE=" DELIMITED BY SIZE
+        FUNCTION TRIM(WS-AuditBeforeName) DELIMITED BY SIZE
+        "|AFTER=" DELIMITED BY SIZE
+        FUNCTION TRIM(WS-AuditAfterName) DELIMITED BY SIZE
+        INTO AuditLine
+    END-STRING
+    WRITE AuditLine
+    CLOSE AuditLogFile.
+
 DisplayDashboardScreen.
     DISPLAY DASHBOARD-SCREEN-HEADER
     DISPLAY DASHBOARD-MENU
     ACCEPT DASHBOARD-MENU-INPUT
-    IF NOT (WS-ApplicationArea > 0 AND < 4)
+    IF NOT (WS-ApplicationArea > 0 AND < 11)
         PERFORM DisplayDashboardScreen
     END-IF.
 
@@ -148,27 +651,625 @@ CountContacts.
     MOVE "NO" TO WS-EOF
     OPEN INPUT ContactsFile
     PERFORM UNTIL WS-EOF = "YES"
-    READ ContactsFile
+    READ ContactsFile NEXT RECORD
         AT END MOVE "YES" TO WS-EOF
         NOT AT END ADD 1 TO WS-ContactsCount
     END-PERFORM
     CLOSE ContactsFile.
 
+CountCategoryFilterMatches.
+    MOVE 0 TO WS-MatchTotal
+    MOVE "NO" TO WS-EOF
+    OPEN INPUT ContactsFile
+    PERFORM UNTIL WS-EOF = "YES"
+        READ ContactsFile NEXT RECORD
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                IF WS-CategoryFilterUpper = SPACES
+                    OR FUNCTION UPPER-CASE(Category) = WS-CategoryFilterUpper
+                    ADD 1 TO WS-MatchTotal
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ContactsFile.
+
+CountSearchMatches.
+    MOVE 0 TO WS-MatchTotal
+    MOVE "NO" TO WS-EOF
+    OPEN INPUT ContactsFile
+    PERFORM UNTIL WS-EOF = "YES"
+        READ ContactsFile NEXT RECORD INTO WS-Contact
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                MOVE SPACES TO WS-SearchNameUpper
+                STRING FUNCTION TRIM(WS-FirstName) DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-LastName) DELIMITED BY SIZE
+                    INTO WS-SearchNameUpper
+                END-STRING
+                MOVE FUNCTION UPPER-CASE(WS-SearchNameUpper)
+                    TO WS-SearchNameUpper
+                MOVE 0 TO WS-SearchTallyCount
+                IF WS-SearchTermLength = 0
+                    MOVE 1 TO WS-SearchTallyCount
+                ELSE
+                    INSPECT WS-SearchNameUpper TALLYING WS-SearchTallyCount
+                        FOR ALL WS-SearchTermUpper(1:WS-SearchTermLength)
+                END-IF
+                IF WS-SearchTallyCount > 0
+                    ADD 1 TO WS-MatchTotal
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE ContactsFile.
+
+BackupContactsFile.
+    MOVE FUNCTION CURRENT-DATE TO WS-CurrentDateTime
+    STRING "CONTACTS.DAT.BAK." DELIMITED BY SIZE
+        WS-CurrentDateTime(1:14) DELIMITED BY SIZE
+        INTO WS-BackupFileName
+    END-STRING
+    CALL "CBL_COPY_FILE" USING "CONTACTS.DAT", WS-BackupFileName.
+
+CheckContactsCountIntegrity.
+    PERFORM CountContacts
+    MOVE "NO" TO WS-PossibleTruncation
+    OPEN INPUT ControlFile
+    IF WS-ControlFileStatus = "00"
+        READ ControlFile INTO WS-LastKnownCount
+        CLOSE ControlFile
+        IF WS-ContactsCount < WS-LastKnownCount
+            MOVE "YES" TO WS-PossibleTruncation
+        END-IF
+    ELSE
+        MOVE 0 TO WS-LastKnownCount
+    END-IF
+    IF WS-PossibleTruncation = "YES"
+        DISPLAY CLEAR-SCREEN
+        DISPLAY INTEGRITY-WARNING-SCREEN
+        ACCEPT INTEGRITY-WARNING-CONTINUE-INPUT
+    END-IF
+    PERFORM WriteControlFile.
+
+WriteControlFile.
+    OPEN OUTPUT ControlFile
+    MOVE WS-ContactsCount TO ControlRecord
+    WRITE ControlRecord
+    CLOSE ControlFile.
+
 DisplayViewContactsScreen.
+    MOVE SPACES TO WS-CategoryFilter
+    DISPLAY CATEGORY-FILTER-SCREEN-HEADER
+    DISPLAY CATEGORY-FILTER-PROMPT-SECTION
+    ACCEPT CATEGORY-FILTER-INPUT
+    MOVE FUNCTION UPPER-CASE(WS-CategoryFilter) TO WS-CategoryFilterUpper
+    PERFORM CountCategoryFilterMatches
     MOVE 0 TO WS-Page
     MOVE "NO" TO WS-EOF
+    MOVE "C" TO RESPONSE-IN-WS
     OPEN INPUT ContactsFile
     PERFORM DisplayViewContactsScreenLoop
         UNTIL WS-EOF = "YES" OR RESPONSE-IN-WS = "Q" OR "q"
     CLOSE ContactsFile.
 
 DisplayViewContactsScreenLoop.
-    READ ContactsFile INTO WS-Contact
+    MOVE "NO" TO WS-SearchFound
+    PERFORM UNTIL WS-SearchFound = "YES" OR WS-EOF = "YES"
+        READ ContactsFile NEXT RECORD INTO WS-Contact
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                IF WS-CategoryFilterUpper = SPACES
+                    OR FUNCTION UPPER-CASE(WS-Category) = WS-CategoryFilterUpper
+                    MOVE "YES" TO WS-SearchFound
+                    ADD 1 TO WS-Page
+                END-IF
+        END-READ
+    END-PERFORM
+    IF WS-EOF NOT = "YES"
+        DISPLAY VIEW-CONTACT-SCREEN-HEADER
+        DISPLAY NAME-SECTION
+        DISPLAY PAGE-SECTION
+        IF WS-CategoryFilterUpper = SPACES
+            DISPLAY TOTAL-CONTACTS-SECTION
+        ELSE
+            DISPLAY MATCH-TOTAL-SECTION
+        END-IF
+        DISPLAY VIEW-CONTACT-SCREEN-MENU
+        ACCEPT VIEW-CONTACT-MENU-INPUT
+    END-IF.
+
+DisplaySearchContactsScreen.
+    MOVE SPACES TO WS-SearchTerm
+    DISPLAY SEARCH-CONTACTS-SCREEN-HEADER
+    DISPLAY SEARCH-PROMPT-SECTION
+    ACCEPT SEARCH-TERM-INPUT
+    MOVE FUNCTION UPPER-CASE(WS-SearchTerm) TO WS-SearchTermUpper
+    COMPUTE WS-SearchTermLength = FUNCTION LENGTH(FUNCTION TRIM(WS-SearchTermUpper))
+    PERFORM CountSearchMatches
+    MOVE 0 TO WS-Page
+    MOVE "NO" TO WS-EOF
+    MOVE "C" TO RESPONSE-IN-WS
+    OPEN INPUT ContactsFile
+    PERFORM DisplaySearchContactsScreenLoop
+        UNTIL WS-EOF = "YES" OR RESPONSE-IN-WS = "Q" OR "q"
+    CLOSE ContactsFile.
+
+DisplaySearchContactsScreenLoop.
+    MOVE "NO" TO WS-SearchFound
+    PERFORM UNTIL WS-SearchFound = "YES" OR WS-EOF = "YES"
+        READ ContactsFile NEXT RECORD INTO WS-Contact
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                MOVE SPACES TO WS-SearchNameUpper
+                STRING FUNCTION TRIM(WS-FirstName) DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-LastName) DELIMITED BY SIZE
+                    INTO WS-SearchNameUpper
+                END-STRING
+                MOVE FUNCTION UPPER-CASE(WS-SearchNameUpper)
+                    TO WS-SearchNameUpper
+                MOVE 0 TO WS-SearchTallyCount
+                IF WS-SearchTermLength = 0
+                    MOVE 1 TO WS-SearchTallyCount
+                ELSE
+                    INSPECT WS-SearchNameUpper TALLYING WS-SearchTallyCount
+                        FOR ALL WS-SearchTermUpper(1:WS-SearchTermLength)
+                END-IF
+                IF WS-SearchTallyCount > 0
+                    MOVE "YES" TO WS-SearchFound
+                    ADD 1 TO WS-Page
+                END-IF
+        END-READ
+    END-PERFORM
+    IF WS-EOF NOT = "YES"
+        DISPLAY VIEW-CONTACT-SCREEN-HEADER
+        DISPLAY NAME-SECTION
+        DISPLAY PAGE-SECTION
+        DISPLAY MATCH-TOTAL-SECTION
+        DISPLAY VIEW-CONTACT-SCREEN-MENU
+        ACCEPT VIEW-CONTACT-MENU-INPUT
+    END-IF.
+
+DisplaySortedViewContactsScreen.
+    SORT SortWorkFile
+        ON ASCENDING KEY SortLastName
+        ON ASCENDING KEY SortFirstName
+        INPUT PROCEDURE IS PopulateSortWorkFile
+        OUTPUT PROCEDURE IS WriteSortedContactsFile
+    MOVE 0 TO WS-Page
+    MOVE "NO" TO WS-EOF
+    MOVE "C" TO RESPONSE-IN-WS
+    OPEN INPUT SortedContactsFile
+    PERFORM DisplaySortedViewContactsScreenLoop
+        UNTIL WS-EOF = "YES" OR RESPONSE-IN-WS = "Q" OR "q"
+    CLOSE SortedContactsFile.
+
+PopulateSortWorkFile.
+    MOVE "NO" TO WS-EOF
+    OPEN INPUT ContactsFile
+    PERFORM UNTIL WS-EOF = "YES"
+        READ ContactsFile NEXT RECORD
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                MOVE ContactId TO SortContactId
+                MOVE FirstName TO SortFirstName
+                MOVE LastName TO SortLastName
+                MOVE Phone TO SortPhone
+                MOVE Email TO SortEmail
+                MOVE MailingAddress TO SortMailingAddress
+                MOVE Category TO SortCategory
+                RELEASE SortRecord
+        END-READ
+    END-PERFORM
+    CLOSE ContactsFile.
+
+WriteSortedContactsFile.
+    OPEN OUTPUT SortedContactsFile
+    MOVE "NO" TO WS-EOF
+    PERFORM UNTIL WS-EOF = "YES"
+        RETURN SortWorkFile
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                MOVE SortContactId TO SortedContactId
+                MOVE SortFirstName TO SortedFirstName
+                MOVE SortLastName TO SortedLastName
+                MOVE SortPhone TO SortedPhone
+                MOVE SortEmail TO SortedEmail
+                MOVE SortMailingAddress TO SortedMailingAddress
+                MOVE SortCategory TO SortedCategory
+                WRITE SortedContact
+        END-RETURN
+    END-PERFORM
+    CLOSE SortedContactsFile.
+
+DisplaySortedViewContactsScreenLoop.
+    READ SortedContactsFile INTO WS-Contact
         AT END MOVE "YES" TO WS-EOF
         NOT AT END ADD 1 TO WS-Page
-    DISPLAY VIEW-CONTACT-SCREEN-HEADER.
-    DISPLAY NAME-SECTION.
-    DISPLAY PAGE-SECTION.
-    DISPLAY TOTAL-CONTACTS-SECTION.
-    DISPLAY VIEW-CONTACT-SCREEN-MENU.
-    ACCEPT VIEW-CONTACT-MENU-INPUT.
+    END-READ
+    IF WS-EOF NOT = "YES"
+        DISPLAY VIEW-CONTACT-SCREEN-HEADER
+        DISPLAY NAME-SECTION
+        DISPLAY PAGE-SECTION
+        DISPLAY TOTAL-CONTACTS-SECTION
+        DISPLAY VIEW-CONTACT-SCREEN-MENU
+        ACCEPT VIEW-CONTACT-MENU-INPUT
+    END-IF.
+
+DisplayPrintContactDirectoryReport.
+    DISPLAY PRINT-REPORT-SCREEN-HEADER
+    PERFORM PrintContactDirectoryReport
+    DISPLAY PRINT-REPORT-CONFIRM-SCREEN
+    ACCEPT PRINT-REPORT-CONTINUE-INPUT.
+
+PrintContactDirectoryReport.
+    MOVE 0 TO WS-ReportPage
+    MOVE 0 TO WS-ReportLineCount
+    MOVE 0 TO WS-ReportTotal
+    OPEN OUTPUT PrintFile
+    PERFORM WritePrintFileHeader
+    MOVE "NO" TO WS-EOF
+    OPEN INPUT ContactsFile
+    PERFORM UNTIL WS-EOF = "YES"
+        READ ContactsFile NEXT RECORD
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                IF WS-ReportLineCount >= WS-ReportLinesPerPage
+                    PERFORM WritePrintFileHeader
+                END-IF
+                ADD 1 TO WS-ReportTotal
+                MOVE SPACES TO PrintLine
+                STRING ContactId DELIMITED BY SIZE
+                    "  " DELIMITED BY SIZE
+                    FirstName DELIMITED BY SPACE
+                    " " DELIMITED BY SIZE
+                    LastName DELIMITED BY SPACE
+                    "  " DELIMITED BY SIZE
+                    Phone DELIMITED BY SPACE
+                    INTO PrintLine
+                END-STRING
+                WRITE PrintLine
+                ADD 1 TO WS-ReportLineCount
+        END-READ
+    END-PERFORM
+    CLOSE ContactsFile
+    MOVE SPACES TO PrintLine
+    MOVE WS-ReportTotal TO WS-ReportTotalEdit
+    STRING "Total Contacts: " DELIMITED BY SIZE
+        FUNCTION TRIM(WS-ReportTotalEdit) DELIMITED BY SIZE
+        INTO PrintLine
+    END-STRING
+    WRITE PrintLine
+    CLOSE PrintFile.
+
+WritePrintFileHeader.
+    ADD 1 TO WS-ReportPage
+    MOVE 0 TO WS-ReportLineCount
+    IF WS-ReportPage > 1
+        MOVE SPACES TO PrintLine
+        WRITE PrintLine
+    END-IF
+    MOVE SPACES TO PrintLine
+    MOVE WS-ReportPage TO WS-ReportPageEdit
+    STRING "Contact Directory - Page " DELIMITED BY SIZE
+        FUNCTION TRIM(WS-ReportPageEdit) DELIMITED BY SIZE
+        INTO PrintLine
+    END-STRING
+    WRITE PrintLine
+    MOVE "ID     First Name              Last Name               Phone"
+        TO PrintLine
+    WRITE PrintLine.
+
+DisplayExportContactsToCsv.
+    DISPLAY EXPORT-CSV-SCREEN-HEADER
+    PERFORM ExportContactsToCsv
+    DISPLAY EXPORT-CSV-CONFIRM-SCREEN
+    ACCEPT EXPORT-CSV-CONTINUE-INPUT.
+
+ExportContactsToCsv.
+    OPEN OUTPUT CsvFile
+    MOVE "NO" TO WS-EOF
+    OPEN INPUT ContactsFile
+    PERFORM UNTIL WS-EOF = "YES"
+        READ ContactsFile NEXT RECORD
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                MOVE SPACES TO CsvLine
+                MOVE MailingAddress TO WS-ExportMailingAddress
+                INSPECT WS-ExportMailingAddress REPLACING ALL "," BY ";"
+                STRING ContactId DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    FUNCTION TRIM(LastName) DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    FUNCTION TRIM(Phone) DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    FUNCTION TRIM(Email) DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-ExportMailingAddress) DELIMITED BY SIZE
+                    "," DELIMITED BY SIZE
+                    FUNCTION TRIM(Category) DELIMITED BY SIZE
+                    INTO CsvLine
+                END-STRING
+                WRITE CsvLine
+        END-READ
+    END-PERFORM
+    CLOSE ContactsFile
+    CLOSE CsvFile.
+
+DisplayImportContactsFromCsv.
+    DISPLAY IMPORT-CSV-SCREEN-HEADER
+    PERFORM ImportContactsFromCsv
+    DISPLAY IMPORT-CSV-CONFIRM-SCREEN
+    ACCEPT IMPORT-CSV-CONTINUE-INPUT.
+
+ImportContactsFromCsv.
+    MOVE 0 TO WS-ImportCount
+    MOVE "NO" TO WS-EOF
+    OPEN INPUT CsvFile
+    PERFORM UNTIL WS-EOF = "YES"
+        READ CsvFile
+            AT END MOVE "YES" TO WS-EOF
+            NOT AT END
+                MOVE SPACES TO WS-ImportRaw1 WS-ImportRaw2 WS-ImportRaw3
+                    WS-ImportRaw4 WS-ImportRaw5 WS-ImportRaw6 WS-ImportRaw7
+                UNSTRING CsvLine DELIMITED BY ","
+                    INTO WS-ImportRaw1 WS-ImportRaw2 WS-ImportRaw3
+                         WS-ImportRaw4 WS-ImportRaw5 WS-ImportRaw6
+                         WS-ImportRaw7
+                END-UNSTRING
+                COMPUTE WS-ImportNumCheck = FUNCTION TEST-NUMVAL(WS-ImportRaw1)
+                IF WS-ImportNumCheck = 0 AND NOT WS-ImportRaw1 = SPACES
+                    MOVE 1 TO WS-ImportHasId
+                ELSE
+                    MOVE 0 TO WS-ImportHasId
+                END-IF
+                MOVE SPACES TO WS-ImportFirstName
+                MOVE SPACES TO WS-ImportLastName
+                MOVE SPACES TO WS-ImportPhone
+                MOVE SPACES TO WS-ImportEmail
+                MOVE SPACES TO WS-ImportMailingAddress
+                MOVE SPACES TO WS-ImportCategory
+                IF WS-ImportHasId = 1
+                    MOVE WS-ImportRaw2 TO WS-ImportFirstName
+                    MOVE WS-ImportRaw3 TO WS-ImportLastName
+                    MOVE WS-ImportRaw4 TO WS-ImportPhone
+                    MOVE WS-ImportRaw5 TO WS-ImportEmail
+                    MOVE WS-ImportRaw6 TO WS-ImportMailingAddress
+                    MOVE WS-ImportRaw7 TO WS-ImportCategory
+                ELSE
+                    MOVE WS-ImportRaw1 TO WS-ImportFirstName
+                    MOVE WS-ImportRaw2 TO WS-ImportLastName
+                    MOVE WS-ImportRaw3 TO WS-ImportPhone
+                    MOVE WS-ImportRaw4 TO WS-ImportEmail
+                    MOVE WS-ImportRaw5 TO WS-ImportMailingAddress
+                    MOVE WS-ImportRaw6 TO WS-ImportCategory
+                END-IF
+                IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-ImportFirstName)) = "FIRST"
+                        OR "FIRSTNAME" OR "FIRST NAME"
+                    MOVE "YES" TO WS-ImportIsHeaderRow
+                ELSE
+                    MOVE "NO" TO WS-ImportIsHeaderRow
+                END-IF
+                IF NOT WS-ImportFirstName = SPACES
+                        AND WS-ImportIsHeaderRow = "NO"
+                    PERFORM GetNextContactId
+                    OPEN I-O ContactsFile
+                    MOVE WS-NextContactId TO ContactId
+                    MOVE WS-ImportFirstName TO FirstName
+                    MOVE WS-ImportLastName TO LastName
+                    MOVE WS-ImportPhone TO Phone
+                    MOVE WS-ImportEmail TO Email
+                    MOVE WS-ImportMailingAddress TO MailingAddress
+                    MOVE WS-ImportCategory TO Category
+                    MOVE "YES" TO WS-WriteOk
+                    WRITE Contact
+                        INVALID KEY
+                            DISPLAY "Unable to import contact"
+                            MOVE "NO" TO WS-WriteOk
+                    END-WRITE
+                    CLOSE ContactsFile
+                    IF WS-WriteOk = "YES"
+                        MOVE "IMPORT" TO WS-AuditAction
+                        MOVE WS-NextContactId TO WS-AuditContactId
+                        MOVE SPACES TO WS-AuditBeforeName
+                        STRING FUNCTION TRIM(WS-ImportFirstName) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(WS-ImportLastName) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(WS-ImportPhone) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(WS-ImportEmail) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(WS-ImportMailingAddress) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(WS-ImportCategory) DELIMITED BY SIZE
+                            INTO WS-AuditAfterName
+                        END-STRING
+                        PERFORM WriteAuditLogEntry
+                        ADD 1 TO WS-ImportCount
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE CsvFile.
+
+DisplayEditContactScreen.
+    MOVE 0 TO WS-Page
+    MOVE "NO" TO WS-EOF
+    MOVE "C" TO RESPONSE-IN-WS
+    OPEN INPUT ContactsFile
+    PERFORM DisplayEditContactScreenLoop
+        UNTIL WS-EOF = "YES" OR RESPONSE-IN-WS = "Q" OR "q"
+               OR RESPONSE-IN-WS = "E" OR "e"
+    CLOSE ContactsFile
+    IF RESPONSE-IN-WS = "E" OR "e"
+        PERFORM DisplayEditContactDetailScreen
+    END-IF.
+
+DisplayEditContactScreenLoop.
+    READ ContactsFile NEXT RECORD INTO WS-Contact
+        AT END MOVE "YES" TO WS-EOF
+        NOT AT END
+            ADD 1 TO WS-Page
+            MOVE WS-ContactId TO WS-SelectedContactId
+    END-READ
+    IF WS-EOF NOT = "YES"
+        DISPLAY EDIT-CONTACT-SCREEN-HEADER
+        DISPLAY NAME-SECTION
+        DISPLAY PAGE-SECTION
+        DISPLAY TOTAL-CONTACTS-SECTION
+        DISPLAY EDIT-CONTACT-SCREEN-MENU
+        ACCEPT EDIT-CONTACT-MENU-INPUT
+    END-IF.
+
+DisplayEditContactDetailScreen.
+    OPEN I-O ContactsFile
+    MOVE WS-SelectedContactId TO ContactId
+    READ ContactsFile RECORD
+        INVALID KEY
+            DISPLAY "Contact not found"
+        NOT INVALID KEY
+            MOVE FirstName TO WS-FirstName
+            MOVE LastName TO WS-LastName
+            MOVE Phone TO WS-Phone
+            MOVE Email TO WS-Email
+            MOVE MailingAddress TO WS-MailingAddress
+            MOVE Category TO WS-Category
+            DISPLAY EDIT-CONTACT-SCREEN-HEADER
+            DISPLAY NAME-SECTION
+            DISPLAY NEW-CONTACT-SCREEN-MENU
+            ACCEPT NAME-SECTION
+            ACCEPT NEW-CONTACT-MENU-INPUT
+            EVALUATE RESPONSE-IN-WS
+                WHEN "S"
+                WHEN "s"
+                    MOVE "UPDATE" TO WS-AuditAction
+                    MOVE ContactId TO WS-AuditContactId
+                    STRING FUNCTION TRIM(WS-FirstName) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-LastName) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-Phone) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-Email) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-MailingAddress) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-Category) DELIMITED BY SIZE
+                        INTO WS-AuditBeforeName
+                    END-STRING
+                    MOVE "YES" TO WS-WriteOk
+                    REWRITE Contact
+                        INVALID KEY
+                            DISPLAY "Unable to update contact"
+                            MOVE "NO" TO WS-WriteOk
+                    END-REWRITE
+                    IF WS-WriteOk = "YES"
+                        STRING FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(LastName) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(Phone) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(Email) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(MailingAddress) DELIMITED BY SIZE
+                            " " DELIMITED BY SIZE
+                            FUNCTION TRIM(Category) DELIMITED BY SIZE
+                            INTO WS-AuditAfterName
+                        END-STRING
+                        PERFORM WriteAuditLogEntry
+                    END-IF
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+    END-READ
+    CLOSE ContactsFile.
+
+DisplayDeleteContactScreen.
+    MOVE 0 TO WS-Page
+    MOVE "NO" TO WS-EOF
+    MOVE "C" TO RESPONSE-IN-WS
+    OPEN INPUT ContactsFile
+    PERFORM DisplayDeleteContactScreenLoop
+        UNTIL WS-EOF = "YES" OR RESPONSE-IN-WS = "Q" OR "q"
+               OR RESPONSE-IN-WS = "D" OR "d"
+    CLOSE ContactsFile
+    IF RESPONSE-IN-WS = "D" OR "d"
+        PERFORM DisplayDeleteContactDetailScreen
+    END-IF.
+
+DisplayDeleteContactScreenLoop.
+    READ ContactsFile NEXT RECORD INTO WS-Contact
+        AT END MOVE "YES" TO WS-EOF
+        NOT AT END
+            ADD 1 TO WS-Page
+            MOVE WS-ContactId TO WS-SelectedContactId
+    END-READ
+    IF WS-EOF NOT = "YES"
+        DISPLAY DELETE-CONTACT-SCREEN-HEADER
+        DISPLAY NAME-SECTION
+        DISPLAY PAGE-SECTION
+        DISPLAY TOTAL-CONTACTS-SECTION
+        DISPLAY DELETE-CONTACT-SCREEN-MENU
+        ACCEPT DELETE-CONTACT-MENU-INPUT
+    END-IF.
+
+DisplayDeleteContactDetailScreen.
+    MOVE "NO" TO WS-DeleteConfirmed
+    OPEN I-O ContactsFile
+    MOVE WS-SelectedContactId TO ContactId
+    READ ContactsFile RECORD
+        INVALID KEY
+            DISPLAY "Contact not found"
+        NOT INVALID KEY
+            MOVE FirstName TO WS-FirstName
+            MOVE LastName TO WS-LastName
+            MOVE Phone TO WS-Phone
+            MOVE Email TO WS-Email
+            MOVE MailingAddress TO WS-MailingAddress
+            MOVE Category TO WS-Category
+            DISPLAY DELETE-CONTACT-SCREEN-HEADER
+            DISPLAY NAME-SECTION
+            DISPLAY DELETE-CONFIRM-MENU
+            ACCEPT DELETE-CONFIRM-INPUT
+            EVALUATE RESPONSE-IN-WS
+                WHEN "Y"
+                WHEN "y"
+                    MOVE "DELETE" TO WS-AuditAction
+                    MOVE ContactId TO WS-AuditContactId
+                    STRING FUNCTION TRIM(WS-FirstName) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-LastName) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-Phone) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-Email) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-MailingAddress) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-Category) DELIMITED BY SIZE
+                        INTO WS-AuditBeforeName
+                    END-STRING
+                    MOVE SPACES TO WS-AuditAfterName
+                    MOVE "YES" TO WS-WriteOk
+                    DELETE ContactsFile RECORD
+                        INVALID KEY
+                            DISPLAY "Unable to delete contact"
+                            MOVE "NO" TO WS-WriteOk
+                    END-DELETE
+                    IF WS-WriteOk = "YES"
+                        PERFORM WriteAuditLogEntry
+                        MOVE "YES" TO WS-DeleteConfirmed
+                    END-IF
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE
+    END-READ
+    CLOSE ContactsFile
+    IF WS-DeleteConfirmed = "YES"
+        PERFORM CountContacts
+        PERFORM WriteControlFile
+    END-IF.
